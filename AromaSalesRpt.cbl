@@ -4,8 +4,13 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT Trade-File ASSIGN TO "TRADE.DAT"
-                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT Trade-File ASSIGN TO DYNAMIC Trade-File-Name
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS Trade-File-Status.
+
+           SELECT Trade-File-List ASSIGN TO "TRADEFILES.LST"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS Trade-List-Status.
 
            SELECT Labor-File ASSIGN TO "LABOR.TMP".
 
@@ -15,6 +20,27 @@
            SELECT Categorized-File ASSIGN TO "CATEGORIZEDSALE.DAT"
                  ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT Non-Ess-File ASSIGN TO "NONESSENTIAL.TMP"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT Non-Ess-Sort-File ASSIGN TO "NONESS.SRT".
+
+           SELECT Customer-Master ASSIGN TO "CUSTOMER.MST"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS RANDOM
+                 RECORD KEY IS CM-Customer-Id
+                 FILE STATUS IS Customer-Master-Status.
+
+           SELECT Exception-Report ASSIGN TO "EXCEPTION.RPT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT Extract-File ASSIGN TO "TRADEEXTRACT.CSV"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT Oil-Price-File ASSIGN TO "OILPRICE.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS Oil-Price-Status.
+
        DATA DIVISION.
        FILE SECTION.
        FD Trade-File.
@@ -29,6 +55,11 @@
            02 TF-Unit-Size             PIC 99.
            02 TF-Units-Sold            PIC 999.
 
+       FD Trade-File-List.
+       01 Trade-File-List-Rec.
+           88 End-Of-Trade-List    VALUE HIGH-VALUES.
+           02  TFL-File-Name               PIC X(40).
+
        SD Labor-File.
        01 Labor-Record.
            88 End-Of-Labor-File VALUE HIGH-VALUES.
@@ -43,12 +74,66 @@
        FD Summary-Report.
        01 Print-Line                       PIC X(64).
 
+       FD Non-Ess-File.
+       01 NE-Trade-Rec.
+           02  NE-Customer-Id              PIC X(5).
+           02  NE-Customer-Name            PIC X(20).
+           02  NE-Oil-Id.
+               03  NE-Oil-Category         PIC X.
+               03  NE-Oil-Number           PIC 99.
+           02  NE-Unit-Size                PIC 99.
+           02  NE-Units-Sold               PIC 999.
+
+       SD Non-Ess-Sort-File.
+       01 NES-Record.
+           88 End-Of-Non-Ess-File VALUE HIGH-VALUES.
+               02  NES-Customer-Id         PIC X(5).
+               02  NES-Customer-Name       PIC X(20).
+               02  NES-Oil-Id.
+                   03 NES-Oil-Category     PIC X.
+                   03 NES-Oil-Number       PIC 99.
+               02 NES-Unit-Size            PIC 99.
+               02 NES-Units-Sold           PIC 999.
+
        FD Categorized-File.
-       01 Categorized-Rec                  PIC X(33).
+       01 Categorized-Rec.
+           02  CR-Customer-Id              PIC X(5).
+           02  CR-Oil-Id                   PIC X(3).
+           02  CR-Unit-Size                PIC 99.
+           02  CR-Units-Sold               PIC 999.
+           02  CR-Trade-Value              PIC 9(6)V99.
+
+       FD Customer-Master.
+       01 Customer-Master-Rec.
+           02  CM-Customer-Id              PIC X(5).
+           02  CM-Customer-Name            PIC X(20).
+
+       FD Exception-Report.
+       01 Exception-Line                   PIC X(64).
+
+       FD Extract-File.
+       01 Extract-Line                     PIC X(60).
+
+       FD Oil-Price-File.
+       01 Oil-Price-Rec                    PIC 99V99.
 
 
 
        WORKING-STORAGE SECTION.
+       01  Trade-File-Name              PIC X(40) VALUE "TRADE.DAT".
+
+       01  Trade-File-Status            PIC XX.
+           88  Trade-File-Found             VALUE "00".
+
+       01  Trade-List-Status            PIC XX.
+           88  Trade-List-Available        VALUE "00".
+
+       01  Oil-Price-Status             PIC XX.
+           88  Oil-Price-File-Found        VALUE "00".
+           88  Oil-Price-End-Of-File       VALUE "10".
+
+       01  Oil-Price-Index              PIC 99.
+
        01  Oils-Table.
            02  Oil-Cost-Values.
                03 FILLER               PIC X(40)
@@ -60,6 +145,51 @@
            02  FILLER REDEFINES Oil-Cost-VALUES.
                03 OIL-COST           PIC 99V99 OCCURS 30 TIMES.
 
+       01  Oil-Names-Table.
+           02  Oil-Name-Values.
+               03 FILLER              PIC X(15) VALUE "LAVENDER".
+               03 FILLER              PIC X(15) VALUE "EUCALYPTUS".
+               03 FILLER              PIC X(15) VALUE "PEPPERMINT".
+               03 FILLER              PIC X(15) VALUE "TEA TREE".
+               03 FILLER              PIC X(15) VALUE "ROSEMARY".
+               03 FILLER              PIC X(15) VALUE "CHAMOMILE".
+               03 FILLER              PIC X(15) VALUE "YLANG YLANG".
+               03 FILLER              PIC X(15) VALUE "BERGAMOT".
+               03 FILLER              PIC X(15) VALUE "FRANKINCENSE".
+               03 FILLER              PIC X(15) VALUE "CLARY SAGE".
+               03 FILLER              PIC X(15) VALUE "GERANIUM".
+               03 FILLER              PIC X(15) VALUE "PATCHOULI".
+               03 FILLER              PIC X(15) VALUE "SANDALWOOD".
+               03 FILLER              PIC X(15) VALUE "GINGER".
+               03 FILLER              PIC X(15) VALUE "CEDARWOOD".
+               03 FILLER              PIC X(15) VALUE "CYPRESS".
+               03 FILLER              PIC X(15) VALUE "JASMINE".
+               03 FILLER              PIC X(15) VALUE "ROSE".
+               03 FILLER              PIC X(15) VALUE "VETIVER".
+               03 FILLER              PIC X(15) VALUE "NEROLI".
+               03 FILLER              PIC X(15) VALUE "MARJORAM".
+               03 FILLER              PIC X(15) VALUE "BASIL".
+               03 FILLER              PIC X(15) VALUE "CARDAMOM".
+               03 FILLER              PIC X(15) VALUE "CLOVE".
+               03 FILLER              PIC X(15) VALUE "FENNEL".
+               03 FILLER              PIC X(15) VALUE "GRAPEFRUIT".
+               03 FILLER              PIC X(15) VALUE "JUNIPER".
+               03 FILLER              PIC X(15) VALUE "LEMONGRASS".
+               03 FILLER              PIC X(15) VALUE "MYRRH".
+               03 FILLER              PIC X(15) VALUE "ORANGE".
+           02  FILLER REDEFINES Oil-Name-Values.
+               03 OIL-NAME           PIC X(15) OCCURS 30 TIMES.
+
+       01  Page-Control.
+           02  Page-Number             PIC 99  VALUE 1.
+           02  Lines-On-Page           PIC 999 VALUE ZEROS.
+           02  Max-Lines-Per-Page      PIC 999 VALUE 050.
+
+       01  Page-Number-Line.
+           02  FILLER                 PIC X(52) VALUE SPACES.
+           02  FILLER                 PIC X(5) VALUE "PAGE ".
+           02  Prn-Page-Number        PIC Z9.
+
        01  Report-Heading-Line        PIC X(44)
             VALUE "              AROMAMORA SUMMARY TRADE REPORT".
 
@@ -75,9 +205,28 @@
            02  FILLER                 PIC X(11) VALUE "QTY SOLD   ".
            02  FILLER                 PIC X(11) VALUE "TRADE VALUE".
 
+       01  Trade-Detail-Line.
+           02  FILLER                  PIC X(2) VALUE SPACES.
+           02  Prn-Det-Oil-Name        PIC X(15).
+           02  FILLER                  PIC X(3) VALUE SPACES.
+           02  Prn-Det-Unit-Size       PIC BBZ9.
+           02  FILLER                  PIC X(3) VALUE SPACES.
+           02  Prn-Det-Qty-Sold        PIC BBZZ9.
+           02  FILLER                  PIC X(3) VALUE SPACES.
+           02  Prn-Det-Trade-Value     PIC B$$,$$9.99.
+
+       01  Oil-Sub-Total-Line.
+           02  FILLER                  PIC X(4) VALUE SPACES.
+           02  FILLER                  PIC X(10) VALUE "SUBTOTAL  ".
+           02  Prn-Oil-Sub-Name        PIC X(15).
+           02  FILLER                  PIC X(3) VALUE SPACES.
+           02  Prn-Oil-Sub-Qty         PIC BBZZZ9.
+           02  FILLER                  PIC X(3) VALUE SPACES.
+           02  Prn-Oil-Sub-Value       PIC B$$,$$9.99.
+
        01  Cust-Trade-Line.
            02  Prn-Cust-Name           PIC X(20).
-           02  Prn-Cust-Id             PIC BBB9(5).
+           02  Prn-Cust-Id             PIC BBBX(5).
            02  Prn-Cust-Trade          PIC BBBBBZZ9.
            02  Prn-Qty-Sold            PIC BBBBBZZ,ZZ9.
            02  Prn-Trade-Value         PIC BBBB$$$,$$9.99.
@@ -88,16 +237,44 @@
            02  Prn-Total-Trade      PIC BBBBBBZZ,ZZ9.
 
        01  Total-Qty-Sold-Line.
-           02  FILLER                  PIC X(33) VALUE SPACES.
-           02  FILLER                  PIC X(19) VALUE "TOTAL QTY SOLD
-                                                   :".
-           02  Prn-Total-Qty-Sold      PIC BBBBBZZZ,ZZ9.
+           02  FILLER               PIC X(33) VALUE SPACES.
+           02  FILLER               PIC X(19) VALUE "TOTAL QTY SOLD :".
+           02  Prn-Total-Qty-Sold   PIC BBBBBZZZ,ZZ9.
 
        01  Total-Trade-Value-Line.
-           02  FILLER                  PIC X(33) VALUE SPACES.
-           02  FILLER                  PIC X(19) VALUE "TOTAL
-                                       TRADE VALUE :".
-           02  Prn-Total-Trade-Value   PIC B$$$$,$$9.99.
+           02  FILLER               PIC X(33) VALUE SPACES.
+           02  FILLER               PIC X(19) VALUE "TOTAL VALUE  :".
+           02  Prn-Total-Trade-Value PIC B$$$$,$$9.99.
+
+       01  Non-Ess-Heading-Line        PIC X(46)
+            VALUE "          NON-ESSENTIAL OIL TRADES BY CATEGORY".
+
+       01  Non-Ess-Topic-Line.
+           02  FILLER                 PIC BX(13) VALUE "CUSTOMER NAME".
+           02  FILLER                 PIC X(8) VALUE SPACES.
+           02  FILLER                 PIC X(10) VALUE "CUST-ID   ".
+           02  FILLER                 PIC X(9) VALUE "CATEGORY ".
+           02  FILLER                 PIC X(11) VALUE "QTY SOLD   ".
+
+       01  Non-Ess-Detail-Line.
+           02  Prn-NE-Cust-Name        PIC X(20).
+           02  Prn-NE-Cust-Id          PIC BBBX(5).
+           02  Prn-NE-Category         PIC BBBBBBBBX.
+           02  Prn-NE-Qty-Sold         PIC BBBZZ,ZZ9.
+
+       01  Non-Ess-Cat-Total-Line.
+           02  FILLER                 PIC X(20) VALUE SPACES.
+           02  FILLER                 PIC X(22) VALUE
+               "   TOTAL FOR CATEGORY ".
+           02  Prn-NE-Cat-Code         PIC X.
+           02  FILLER                 PIC X(4) VALUE "  :".
+           02  Prn-NE-Cat-Qty          PIC BBZZ,ZZ9.
+
+       01  Non-Ess-Totals.
+           02  NE-Cat-Qty-Sold         PIC 9(6).
+
+       01  Non-Ess-Switches.
+           02  Prev-NE-Category        PIC X VALUE SPACES.
 
        01  Cust-Totals.
            02  Cust-Trade              PIC 999.
@@ -113,42 +290,756 @@
            02  Trade-Qty-Sold          PIC 99999.
            02  Value-Of-Trade          PIC 999999V99.
            02  Prev-Cust-Id            PIC X(5).
+           02  Prev-Cust-Name          PIC X(20) VALUE SPACES.
+           02  Prev-Oil-Id             PIC X(3)  VALUE SPACES.
+           02  Prev-Oil-Num-Group REDEFINES Prev-Oil-Id.
+               03 FILLER               PIC X.
+               03 Prev-Oil-Number       PIC 99.
+
+       01  Oil-Sub-Totals.
+           02  Oil-Sub-Qty-Sold        PIC 9(5).
+           02  Oil-Sub-Trade-Value     PIC 9(5)V99.
+
+       01  Reconciliation-Counters.
+           02  Trade-Records-Read       PIC 9(6) VALUE ZEROS.
+           02  Labor-Records-Released   PIC 9(6) VALUE ZEROS.
+           02  Non-Ess-Records-Written  PIC 9(6) VALUE ZEROS.
+           02  Invalid-Records-Dropped  PIC 9(6) VALUE ZEROS.
+           02  Exception-Lines-Written  PIC 9(6) VALUE ZEROS.
+           02  Trade-Units-Hash         PIC 9(8) VALUE ZEROS.
+           02  Labor-Units-Hash         PIC 9(8) VALUE ZEROS.
+           02  Non-Ess-Units-Hash       PIC 9(8) VALUE ZEROS.
+           02  Invalid-Units-Hash       PIC 9(8) VALUE ZEROS.
+           02  Out-Units-Hash           PIC 9(8) VALUE ZEROS.
+
+       01  Recon-Heading-Line           PIC X(34)
+            VALUE "TRADE / LABOR FILE RECONCILIATION".
+
+       01  Recon-Counts-Line.
+           02  FILLER                PIC X(13) VALUE "TRADE READ :".
+           02  Prn-Trade-Read        PIC ZZZ,ZZ9.
+           02  FILLER                PIC X(14) VALUE "  ESSENTIAL :".
+           02  Prn-Labor-Released    PIC ZZZ,ZZ9.
+           02  FILLER                PIC X(14) VALUE "  NON-ESS  :".
+           02  Prn-Non-Ess-Written   PIC ZZZ,ZZ9.
+
+       01  Recon-Excluded-Line.
+           02  FILLER                PIC X(25) VALUE
+               "RECORDS EXCLUDED       :".
+           02  Prn-Records-Excluded  PIC ZZZ,ZZ9.
+
+       01  Recon-Hash-Line.
+           02  FILLER             PIC X(24) VALUE
+               "UNITS-SOLD HASH IN/OUT:".
+           02  Prn-Trade-Hash     PIC ZZZZ,ZZ9.
+           02  FILLER             PIC X(3) VALUE " / ".
+           02  Prn-Out-Hash       PIC ZZZZ,ZZ9.
+
+       01  Recon-Sort-Check-Line.
+           02  FILLER                PIC X(25) VALUE
+               "RELEASED VS SORTED     :".
+           02  Prn-Sort-Released     PIC ZZZ,ZZ9.
+           02  FILLER                PIC X(3) VALUE " / ".
+           02  Prn-Sort-Returned     PIC ZZZ,ZZ9.
+
+       01  Recon-Exception-Line.
+           02  FILLER                   PIC X(25) VALUE
+               "EXCEPTION LINES WRITTEN:".
+           02  Prn-Exception-Lines      PIC ZZZ,ZZ9.
+
+       01  Recon-Dup-Dropped-Line.
+           02  FILLER                   PIC X(43) VALUE
+               "NOTE: DUPLICATE-TRACKING TABLE FULL - ".
+           02  Prn-Seen-Trades-Dropped  PIC ZZ,ZZ9.
+           02  FILLER                   PIC X(8) VALUE " SKIPPED".
+
+       01  Recon-Status-Line           PIC X(40).
+
+       01  Quantity-Limits.
+           02  Min-Unit-Size           PIC 99  VALUE 01.
+           02  Max-Unit-Size           PIC 99  VALUE 50.
+           02  Min-Units-Sold          PIC 999 VALUE 001.
+           02  Max-Units-Sold          PIC 999 VALUE 500.
+
+       01  Oil-Code-Limits.
+           02  Min-Oil-Code            PIC 99  VALUE 01.
+           02  Max-Oil-Code            PIC 99  VALUE 30.
+
+       01  Customer-Master-Status      PIC XX.
+           88  Customer-Master-OK         VALUE "00".
+           88  Customer-Not-Found         VALUE "23".
+
+       01  Validation-Switches.
+           02  Record-Valid-Flag         PIC X VALUE "Y".
+               88  Record-Is-Valid        VALUE "Y".
+
+       01  Seen-Trades-Table.
+           02  Seen-Trades-Count      PIC 9(5) VALUE ZEROS.
+           02  Seen-Trades-Dropped    PIC 9(5) VALUE ZEROS.
+           02  Seen-Trade-Entry OCCURS 5000 TIMES.
+               03 SEEN-Customer-Id    PIC X(5).
+               03 SEEN-Oil-Id         PIC X(3).
+
+       01  Duplicate-Switches.
+           02  Duplicate-Found-Flag      PIC X VALUE "N".
+               88  Duplicate-Trade-Found   VALUE "Y".
+           02  Dup-I                    PIC 9(5).
+
+       01  Exception-Detail-Line.
+           02  EX-Reason             PIC X(16).
+           02  FILLER                PIC X(1) VALUE SPACE.
+           02  EX-Customer-Id        PIC X(5).
+           02  FILLER                PIC X(1) VALUE SPACE.
+           02  EX-Customer-Name      PIC X(20).
+           02  FILLER                PIC X(1) VALUE SPACE.
+           02  EX-Oil-Id             PIC X(3).
+           02  FILLER                PIC X(1) VALUE SPACE.
+           02  EX-Unit-Size          PIC Z9.
+           02  FILLER                PIC X(1) VALUE SPACE.
+           02  EX-Units-Sold         PIC ZZ9.
+
+       01  Trade-Skip-Line.
+           02  FILLER                PIC X(24) VALUE
+               "TRADE FILE NOT FOUND - ".
+           02  TSL-File-Name         PIC X(40).
+
+       01  Customer-Rank-Table.
+           02  Customer-Rank-Count      PIC 999 VALUE ZEROS.
+           02  Customer-Ranks-Dropped   PIC 999 VALUE ZEROS.
+           02  Customer-Rank-Entry OCCURS 200 TIMES.
+               03 CRT-Customer-Id       PIC X(5).
+               03 CRT-Customer-Name     PIC X(20).
+               03 CRT-Trade-Value       PIC 9(5)V99.
+
+       01  Oil-Units-Table.
+           02  Oil-Units-Sold PIC 9(6) OCCURS 30 TIMES VALUE ZEROS.
+
+       01  Oil-Rank-Table.
+           02  Oil-Rank-Count           PIC 99 VALUE ZEROS.
+           02  Oil-Rank-Entry OCCURS 30 TIMES.
+               03 ORT-Oil-Number        PIC 99.
+               03 ORT-Units-Sold        PIC 9(6).
+
+       01  Rank-Work-Fields.
+           02  Rank-I                   PIC 999.
+           02  Rank-J                   PIC 999.
+           02  Rank-Swap-Id             PIC X(5).
+           02  Rank-Swap-Name           PIC X(20).
+           02  Rank-Swap-Value          PIC 9(5)V99.
+           02  Rank-Swap-Oil-Num        PIC 99.
+           02  Rank-Swap-Units          PIC 9(6).
+
+       01  Rank-Heading-Line-1       PIC X(40)
+            VALUE "TOP CUSTOMERS BY TRADE VALUE".
+
+       01  Rank-Cust-Line.
+           02  Prn-Rank-Cust-Num        PIC Z9.
+           02  FILLER                   PIC X(2) VALUE SPACES.
+           02  Prn-Rank-Cust-Name       PIC X(20).
+           02  Prn-Rank-Cust-Id         PIC BBBX(5).
+           02  Prn-Rank-Cust-Value      PIC BBBB$$$,$$9.99.
+
+       01  Rank-Heading-Line-2       PIC X(30)
+            VALUE "TOP OILS BY UNITS SOLD".
+
+       01  Rank-Dropped-Line.
+           02  FILLER                   PIC X(33) VALUE
+               "NOTE: RANKING TABLE FULL -".
+           02  Prn-Ranks-Dropped        PIC ZZ9.
+           02  FILLER                   PIC X(24) VALUE
+               " CUSTOMER(S) OMITTED".
+
+       01  Extract-Rec.
+           02  Extract-Customer-Id      PIC X(5).
+           02  FILLER                   PIC X VALUE ",".
+           02  Extract-Customer-Name    PIC X(20).
+           02  FILLER                   PIC X VALUE ",".
+           02  Extract-Oil-Id           PIC X(3).
+           02  FILLER                   PIC X VALUE ",".
+           02  Extract-Unit-Size        PIC Z9.
+           02  FILLER                   PIC X VALUE ",".
+           02  Extract-Units-Sold       PIC ZZ9.
+           02  FILLER                   PIC X VALUE ",".
+           02  Extract-Trade-Value      PIC ZZZZ9.99.
+
+       01  Rank-Oil-Line.
+           02  Prn-Rank-Oil-Num         PIC Z9.
+           02  FILLER                   PIC X(2) VALUE SPACES.
+           02  Prn-Rank-Oil-Name        PIC X(15).
+           02  FILLER                   PIC X(3) VALUE SPACES.
+           02  Prn-Rank-Oil-Units       PIC BBZZZ,ZZ9.
 
        PROCEDURE DIVISION.
        Produce-Summary-Report.
-           SORT Labor-File ON ASCENDING LF-Customer-Name
+           PERFORM Load-Oil-Prices.
+
+           SORT Labor-File ON ASCENDING LF-Customer-Name LF-Oil-Id
                INPUT PROCEDURE IS Select-Essential-Oils
                OUTPUT PROCEDURE IS Print-Summary-Report.
 
+           SORT Non-Ess-Sort-File ON ASCENDING NES-Oil-Category
+               USING Non-Ess-File
+               OUTPUT PROCEDURE IS Print-Non-Essential-Section.
+
+           PERFORM Print-Reconciliation.
+
+           PERFORM Print-Ranking-Report.
+
            STOP RUN.
 
+       Load-Oil-Prices.
+           OPEN INPUT Oil-Price-File.
+           IF Oil-Price-File-Found
+               MOVE ZEROS TO Oil-Price-Index
+
+               PERFORM UNTIL Oil-Price-End-Of-File
+                       OR Oil-Price-Index >= 30
+                   READ Oil-Price-File
+                       AT END CONTINUE
+                   END-READ
+
+                   IF NOT Oil-Price-End-Of-File
+                       ADD 1 TO Oil-Price-Index
+                       MOVE Oil-Price-Rec TO
+                               OIL-COST (Oil-Price-Index)
+                   END-IF
+               END-PERFORM
+
+               CLOSE Oil-Price-File
+           END-IF.
+
+       Print-Reconciliation.
+           OPEN EXTEND Summary-Report.
+
+           ADD Labor-Units-Hash Non-Ess-Units-Hash Invalid-Units-Hash
+                   GIVING Out-Units-Hash.
+
+           MOVE Trade-Records-Read        TO Prn-Trade-Read.
+           MOVE Labor-Records-Released    TO Prn-Labor-Released.
+           MOVE Non-Ess-Records-Written   TO Prn-Non-Ess-Written.
+           MOVE Invalid-Records-Dropped   TO Prn-Records-Excluded.
+           MOVE Exception-Lines-Written   TO Prn-Exception-Lines.
+           MOVE Trade-Units-Hash          TO Prn-Trade-Hash.
+           MOVE Out-Units-Hash            TO Prn-Out-Hash.
+           MOVE Labor-Records-Released    TO Prn-Sort-Released.
+           MOVE Total-Trade               TO Prn-Sort-Returned.
+
+           IF Trade-Records-Read =
+                   Labor-Records-Released + Non-Ess-Records-Written
+                                          + Invalid-Records-Dropped
+                   AND Trade-Units-Hash = Out-Units-Hash
+                   AND Labor-Records-Released = Total-Trade
+               MOVE "STATUS: BALANCED" TO Recon-Status-Line
+           ELSE
+               MOVE "STATUS: *** OUT OF BALANCE ***" TO
+                       Recon-Status-Line
+           END-IF.
+
+           WRITE Print-Line FROM Recon-Heading-Line AFTER ADVANCING 2
+                                               LINES.
+           WRITE Print-Line FROM Recon-Counts-Line AFTER ADVANCING 1
+                                               LINE.
+           WRITE Print-Line FROM Recon-Excluded-Line AFTER ADVANCING 1
+                                               LINE.
+           WRITE Print-Line FROM Recon-Hash-Line AFTER ADVANCING 1
+                                               LINE.
+           WRITE Print-Line FROM Recon-Sort-Check-Line AFTER ADVANCING
+                                               1 LINE.
+           WRITE Print-Line FROM Recon-Exception-Line AFTER ADVANCING 1
+                                               LINE.
+
+           IF Seen-Trades-Dropped > ZEROS
+               MOVE Seen-Trades-Dropped TO Prn-Seen-Trades-Dropped
+               WRITE Print-Line FROM Recon-Dup-Dropped-Line AFTER
+                                               ADVANCING 1 LINE
+           END-IF.
+
+           WRITE Print-Line FROM Recon-Status-Line AFTER ADVANCING 1
+                                               LINE.
+
+           CLOSE Summary-Report.
+
+       Print-Ranking-Report.
+           OPEN EXTEND Summary-Report.
+
+           PERFORM Build-Oil-Rank-Table.
+           PERFORM Sort-Customer-Ranks.
+           PERFORM Sort-Oil-Ranks.
+
+           WRITE Print-Line FROM Rank-Heading-Line-1 AFTER ADVANCING 2
+                                               LINES.
+
+           PERFORM VARYING Rank-I FROM 1 BY 1
+                   UNTIL Rank-I > Customer-Rank-Count
+               MOVE Rank-I TO Prn-Rank-Cust-Num
+               MOVE CRT-Customer-Name (Rank-I) TO Prn-Rank-Cust-Name
+               MOVE CRT-Customer-Id (Rank-I)   TO Prn-Rank-Cust-Id
+               MOVE CRT-Trade-Value (Rank-I)   TO Prn-Rank-Cust-Value
+               WRITE Print-Line FROM Rank-Cust-Line AFTER ADVANCING 1
+                                                   LINE
+           END-PERFORM.
+
+           IF Customer-Ranks-Dropped > ZEROS
+               MOVE Customer-Ranks-Dropped TO Prn-Ranks-Dropped
+               WRITE Print-Line FROM Rank-Dropped-Line AFTER ADVANCING
+                                                   1 LINE
+           END-IF.
+
+           WRITE Print-Line FROM Rank-Heading-Line-2 AFTER ADVANCING 2
+                                               LINES.
+
+           PERFORM VARYING Rank-I FROM 1 BY 1
+                   UNTIL Rank-I > Oil-Rank-Count
+               MOVE Rank-I TO Prn-Rank-Oil-Num
+               MOVE OIL-NAME (ORT-Oil-Number (Rank-I))
+                                            TO Prn-Rank-Oil-Name
+               MOVE ORT-Units-Sold (Rank-I) TO Prn-Rank-Oil-Units
+               WRITE Print-Line FROM Rank-Oil-Line AFTER ADVANCING 1
+                                                   LINE
+           END-PERFORM.
+
+           CLOSE Summary-Report.
+
+       Build-Oil-Rank-Table.
+           PERFORM VARYING Rank-I FROM 1 BY 1 UNTIL Rank-I > 30
+               IF Oil-Units-Sold (Rank-I) > ZERO
+                   ADD 1 TO Oil-Rank-Count
+                   MOVE Rank-I TO ORT-Oil-Number (Oil-Rank-Count)
+                   MOVE Oil-Units-Sold (Rank-I)
+                                TO ORT-Units-Sold (Oil-Rank-Count)
+               END-IF
+           END-PERFORM.
+
+       Sort-Customer-Ranks.
+           PERFORM VARYING Rank-I FROM 1 BY 1
+                   UNTIL Rank-I >= Customer-Rank-Count
+               PERFORM VARYING Rank-J FROM 1 BY 1
+                       UNTIL Rank-J > Customer-Rank-Count - Rank-I
+                   IF CRT-Trade-Value (Rank-J) <
+                                       CRT-Trade-Value (Rank-J + 1)
+                       MOVE CRT-Customer-Id (Rank-J)   TO Rank-Swap-Id
+                       MOVE CRT-Customer-Name (Rank-J)
+                                                  TO Rank-Swap-Name
+                       MOVE CRT-Trade-Value (Rank-J)
+                                                  TO Rank-Swap-Value
+
+                       MOVE CRT-Customer-Id (Rank-J + 1)
+                                        TO CRT-Customer-Id (Rank-J)
+                       MOVE CRT-Customer-Name (Rank-J + 1)
+                                        TO CRT-Customer-Name (Rank-J)
+                       MOVE CRT-Trade-Value (Rank-J + 1)
+                                        TO CRT-Trade-Value (Rank-J)
+
+                       MOVE Rank-Swap-Id
+                                    TO CRT-Customer-Id (Rank-J + 1)
+                       MOVE Rank-Swap-Name
+                                    TO CRT-Customer-Name (Rank-J + 1)
+                       MOVE Rank-Swap-Value
+                                    TO CRT-Trade-Value (Rank-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       Sort-Oil-Ranks.
+           PERFORM VARYING Rank-I FROM 1 BY 1
+                   UNTIL Rank-I >= Oil-Rank-Count
+               PERFORM VARYING Rank-J FROM 1 BY 1
+                       UNTIL Rank-J > Oil-Rank-Count - Rank-I
+                   IF ORT-Units-Sold (Rank-J) <
+                                       ORT-Units-Sold (Rank-J + 1)
+                       MOVE ORT-Oil-Number (Rank-J)
+                                           TO Rank-Swap-Oil-Num
+                       MOVE ORT-Units-Sold (Rank-J)
+                                           TO Rank-Swap-Units
+
+                       MOVE ORT-Oil-Number (Rank-J + 1)
+                                        TO ORT-Oil-Number (Rank-J)
+                       MOVE ORT-Units-Sold (Rank-J + 1)
+                                        TO ORT-Units-Sold (Rank-J)
+
+                       MOVE Rank-Swap-Oil-Num
+                                    TO ORT-Oil-Number (Rank-J + 1)
+                       MOVE Rank-Swap-Units
+                                    TO ORT-Units-Sold (Rank-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
        Select-Essential-Oils.
-           OPEN INPUT Trade-File.
-           READ Trade-File
-               AT END SET End-Of-Trade-File TO TRUE
-           END-READ.
+           OPEN INPUT Customer-Master.
+           OPEN OUTPUT Non-Ess-File.
+           OPEN OUTPUT Exception-Report.
 
-           PERFORM UNTIL End-Of-Trade-File
-               IF Essential-Oil
-                   RELEASE Labor-Record FROM Trade-Record
+           IF NOT Customer-Master-OK
+               MOVE "CUSTOMER MASTER NOT AVAILABLE - IDS NOT VALIDATED"
+                   TO Exception-Line
+               WRITE Exception-Line
+               ADD 1 TO Exception-Lines-Written
+           END-IF.
+
+           OPEN INPUT Trade-File-List.
+           IF Trade-List-Available
+               READ Trade-File-List
+                   AT END SET End-Of-Trade-List TO TRUE
+               END-READ
+
+               IF End-Of-Trade-List
+                   MOVE "TRADEFILES.LST IS EMPTY - NO FILES PROCESSED"
+                       TO Exception-Line
+                   WRITE Exception-Line
+                   ADD 1 TO Exception-Lines-Written
+               ELSE
+                   PERFORM UNTIL End-Of-Trade-List
+                       MOVE TFL-File-Name TO Trade-File-Name
+                       PERFORM Process-One-Trade-File
+
+                       READ Trade-File-List
+                           AT END SET End-Of-Trade-List TO TRUE
+                       END-READ
+                   END-PERFORM
                END-IF
+
+               CLOSE Trade-File-List
+           ELSE
+               MOVE "TRADE.DAT" TO Trade-File-Name
+               PERFORM Process-One-Trade-File
+           END-IF.
+
+           IF Customer-Master-OK
+               CLOSE Customer-Master
+           END-IF.
+           CLOSE Non-Ess-File.
+           CLOSE Exception-Report.
+
+       Process-One-Trade-File.
+           OPEN INPUT Trade-File.
+
+           IF NOT Trade-File-Found
+               MOVE Trade-File-Name TO TSL-File-Name
+               WRITE Exception-Line FROM Trade-Skip-Line
+               ADD 1 TO Exception-Lines-Written
+           ELSE
+               MOVE ZEROS TO Seen-Trades-Count
                READ Trade-File
                    AT END SET End-Of-Trade-File TO TRUE
                END-READ
-           END-PERFORM.
 
-           CLOSE Trade-File.
+               PERFORM UNTIL End-Of-Trade-File
+                   ADD 1 TO Trade-Records-Read
+                   ADD TF-Units-Sold TO Trade-Units-Hash
+
+                   PERFORM Validate-Trade-Record
+                   PERFORM Check-Duplicate-Trade
+                   IF Record-Is-Valid
+                       IF Essential-Oil
+                           RELEASE Labor-Record FROM Trade-Record
+                           ADD 1 TO Labor-Records-Released
+                           ADD TF-Units-Sold TO Labor-Units-Hash
+                       ELSE
+                           WRITE NE-Trade-Rec FROM Trade-Record
+                           ADD 1 TO Non-Ess-Records-Written
+                           ADD TF-Units-Sold TO Non-Ess-Units-Hash
+                       END-IF
+                   ELSE
+                       ADD 1 TO Invalid-Records-Dropped
+                       ADD TF-Units-Sold TO Invalid-Units-Hash
+                   END-IF
+
+                   READ Trade-File
+                       AT END SET End-Of-Trade-File TO TRUE
+                   END-READ
+               END-PERFORM
+
+               CLOSE Trade-File
+           END-IF.
+
+       Validate-Trade-Record.
+           MOVE "Y" TO Record-Valid-Flag.
+
+           IF Customer-Master-OK
+               MOVE TF-Customer-Id TO CM-Customer-Id
+               READ Customer-Master
+                   INVALID KEY
+                       MOVE "N" TO Record-Valid-Flag
+                       MOVE "UNKNOWN CUSTOMER" TO EX-Reason
+                       PERFORM Write-Exception-Line
+               END-READ
+           END-IF.
+
+           IF TF-Unit-Size < Min-Unit-Size
+                   OR TF-Unit-Size > Max-Unit-Size
+                   OR TF-Units-Sold < Min-Units-Sold
+                   OR TF-Units-Sold > Max-Units-Sold
+               MOVE "N" TO Record-Valid-Flag
+               MOVE "QTY OUT OF RANGE" TO EX-Reason
+               PERFORM Write-Exception-Line
+           END-IF.
+
+           IF Essential-Oil
+                   AND (TF-Oil-Name < Min-Oil-Code
+                       OR TF-Oil-Name > Max-Oil-Code)
+               MOVE "N" TO Record-Valid-Flag
+               MOVE "OIL CODE INVALID" TO EX-Reason
+               PERFORM Write-Exception-Line
+           END-IF.
+
+       Write-Exception-Line.
+           MOVE TF-Customer-Id    TO EX-Customer-Id.
+           MOVE TF-Customer-Name  TO EX-Customer-Name.
+           MOVE TF-Oil-Id         TO EX-Oil-Id.
+           MOVE TF-Unit-Size      TO EX-Unit-Size.
+           MOVE TF-Units-Sold     TO EX-Units-Sold.
+           WRITE Exception-Line FROM Exception-Detail-Line.
+           ADD 1 TO Exception-Lines-Written.
+
+       Check-Duplicate-Trade.
+           MOVE "N" TO Duplicate-Found-Flag.
+
+           IF Record-Is-Valid
+               PERFORM VARYING Dup-I FROM 1 BY 1
+                       UNTIL Dup-I > Seen-Trades-Count
+                   IF SEEN-Customer-Id (Dup-I) = TF-Customer-Id
+                           AND SEEN-Oil-Id (Dup-I) = TF-Oil-Id
+                       MOVE "Y" TO Duplicate-Found-Flag
+                   END-IF
+               END-PERFORM
+
+               IF Duplicate-Trade-Found
+                   MOVE "N" TO Record-Valid-Flag
+                   MOVE "DUPLICATE TRADE" TO EX-Reason
+                   PERFORM Write-Exception-Line
+               ELSE
+                   IF Seen-Trades-Count < 5000
+                       ADD 1 TO Seen-Trades-Count
+                       MOVE TF-Customer-Id TO
+                               SEEN-Customer-Id (Seen-Trades-Count)
+                       MOVE TF-Oil-Id TO
+                               SEEN-Oil-Id (Seen-Trades-Count)
+                   ELSE
+                       ADD 1 TO Seen-Trades-Dropped
+                   END-IF
+               END-IF
+           END-IF.
 
        Print-Summary-Report.
            OPEN OUTPUT Summary-Report.
            OPEN OUTPUT Categorized-File.
-           WRITE Print-Line FROM Report-Heading-Line AFTER ADVANCING 1
+           OPEN OUTPUT Extract-File.
+
+           MOVE 1 TO Page-Number.
+           PERFORM Write-Page-Headings.
+
+           MOVE ZEROS TO Cust-Totals.
+           MOVE ZEROS TO Oil-Sub-Totals.
+
+           RETURN Labor-File
+               AT END SET End-Of-Labor-File TO TRUE
+           END-RETURN.
+
+           PERFORM UNTIL End-Of-Labor-File
+               PERFORM Check-Page-Break
+
+               PERFORM Write-Categorized-Record
+
+               IF Prev-Oil-Id NOT = SPACES
+                       AND (LF-Oil-Id NOT = Prev-Oil-Id
+                           OR LF-Customer-Name NOT = Prev-Cust-Name)
+                   PERFORM Check-Page-Break
+                   PERFORM Print-Oil-Sub-Total-Line
+               END-IF
+
+               IF LF-Customer-Name NOT = Prev-Cust-Name
+                       AND Prev-Cust-Name NOT = SPACES
+                   PERFORM Check-Page-Break
+                   PERFORM Print-Cust-Trade-Line
+               END-IF
+
+               PERFORM Check-Page-Break
+               PERFORM Print-Trade-Detail-Line
+
+               PERFORM Accumulate-Cust-Totals
+               PERFORM Accumulate-Oil-Sub-Totals
+
+               MOVE LF-Customer-Id    TO Prev-Cust-Id
+               MOVE LF-Customer-Name  TO Prev-Cust-Name
+               MOVE LF-Oil-Id         TO Prev-Oil-Id
+
+               RETURN Labor-File
+                   AT END SET End-Of-Labor-File TO TRUE
+               END-RETURN
+           END-PERFORM.
+
+           IF Prev-Cust-Name NOT = SPACES
+               PERFORM Check-Page-Break
+               PERFORM Print-Oil-Sub-Total-Line
+               PERFORM Check-Page-Break
+               PERFORM Print-Cust-Trade-Line
+               PERFORM Print-Final-Totals
+           END-IF.
+
+           CLOSE Categorized-File.
+           CLOSE Extract-File.
+           CLOSE Summary-Report.
+
+       Check-Page-Break.
+           IF Lines-On-Page >= Max-Lines-Per-Page
+               ADD 1 TO Page-Number
+               PERFORM Write-Page-Headings
+           END-IF.
+
+       Write-Page-Headings.
+           MOVE Page-Number TO Prn-Page-Number.
+
+           IF Page-Number = 1
+               WRITE Print-Line FROM Report-Heading-Line AFTER
+                           ADVANCING 1 LINE
+           ELSE
+               WRITE Print-Line FROM Report-Heading-Line AFTER
+                           ADVANCING PAGE
+           END-IF.
+
+           WRITE Print-Line FROM Page-Number-Line AFTER ADVANCING 1
                                                LINE.
            WRITE Print-Line FROM Report-Heading-Underline AFTER
                        ADVANCING 1 LINE.
            WRITE Print-Line FROM Topic-Heading-Line AFTER ADVANCING 3
                                                 LINES.
 
-           Return Labor-File.
-               AT END SET End-Of-Trade-File TO TRUE
-           END RETURN.
+           MOVE 5 TO Lines-On-Page.
+
+       Print-Non-Essential-Section.
+           OPEN EXTEND Summary-Report.
+           WRITE Print-Line FROM Non-Ess-Heading-Line AFTER ADVANCING 2
+                                               LINES.
+           WRITE Print-Line FROM Non-Ess-Topic-Line AFTER ADVANCING 2
+                                               LINES.
+
+           MOVE ZEROS TO Non-Ess-Totals.
+
+           RETURN Non-Ess-Sort-File
+               AT END SET End-Of-Non-Ess-File TO TRUE
+           END-RETURN.
+
+           PERFORM UNTIL End-Of-Non-Ess-File
+               IF NES-Oil-Category NOT = Prev-NE-Category
+                       AND Prev-NE-Category NOT = SPACES
+                   PERFORM Print-NE-Cat-Total-Line
+               END-IF
+
+               PERFORM Print-NE-Detail-Line
+
+               ADD NES-Units-Sold TO NE-Cat-Qty-Sold
+               MOVE NES-Oil-Category TO Prev-NE-Category
+
+               RETURN Non-Ess-Sort-File
+                   AT END SET End-Of-Non-Ess-File TO TRUE
+               END-RETURN
+           END-PERFORM.
+
+           IF Prev-NE-Category NOT = SPACES
+               PERFORM Print-NE-Cat-Total-Line
+           END-IF.
+
+           CLOSE Summary-Report.
+
+       Print-NE-Detail-Line.
+           MOVE NES-Customer-Name   TO Prn-NE-Cust-Name.
+           MOVE NES-Customer-Id     TO Prn-NE-Cust-Id.
+           MOVE NES-Oil-Category    TO Prn-NE-Category.
+           MOVE NES-Units-Sold      TO Prn-NE-Qty-Sold.
+           WRITE Print-Line FROM Non-Ess-Detail-Line AFTER ADVANCING 1
+                                               LINE.
+
+       Print-NE-Cat-Total-Line.
+           MOVE Prev-NE-Category    TO Prn-NE-Cat-Code.
+           MOVE NE-Cat-Qty-Sold     TO Prn-NE-Cat-Qty.
+           WRITE Print-Line FROM Non-Ess-Cat-Total-Line AFTER
+                       ADVANCING 1 LINE.
+           MOVE ZEROS TO Non-Ess-Totals.
+
+       Print-Final-Totals.
+           MOVE Total-Trade         TO Prn-Total-Trade.
+           MOVE Total-Qty-Sold      TO Prn-Total-Qty-Sold.
+           MOVE Total-Trade-Value   TO Prn-Total-Trade-Value.
+
+           WRITE Print-Line FROM Total-Trade-Line AFTER ADVANCING 2
+                                               LINES.
+           WRITE Print-Line FROM Total-Qty-Sold-Line AFTER ADVANCING 1
+                                               LINE.
+           WRITE Print-Line FROM Total-Trade-Value-Line AFTER
+                       ADVANCING 1 LINE.
+
+       Accumulate-Cust-Totals.
+           ADD 1                TO Cust-Trade.
+           ADD LF-Units-Sold    TO Cust-Qty-Sold.
+           ADD Value-Of-Trade   TO Cust-Trade-Value.
+           ADD 1                TO Total-Trade.
+           ADD LF-Units-Sold    TO Total-Qty-Sold.
+           ADD Value-Of-Trade   TO Total-Trade-Value.
+
+       Accumulate-Oil-Sub-Totals.
+           ADD LF-Units-Sold    TO Oil-Sub-Qty-Sold.
+           ADD Value-Of-Trade   TO Oil-Sub-Trade-Value.
+
+       Print-Oil-Sub-Total-Line.
+           MOVE OIL-NAME (Prev-Oil-Number) TO Prn-Oil-Sub-Name.
+           MOVE Oil-Sub-Qty-Sold            TO Prn-Oil-Sub-Qty.
+           MOVE Oil-Sub-Trade-Value         TO Prn-Oil-Sub-Value.
+           WRITE Print-Line FROM Oil-Sub-Total-Line AFTER ADVANCING
+                                               1 LINE.
+           ADD 1 TO Lines-On-Page.
+           MOVE ZEROS TO Oil-Sub-Totals.
+
+       Print-Trade-Detail-Line.
+           MOVE OIL-NAME (LF-Oil-Number) TO Prn-Det-Oil-Name.
+           MOVE LF-Unit-Size              TO Prn-Det-Unit-Size.
+           MOVE LF-Units-Sold             TO Prn-Det-Qty-Sold.
+           MOVE Value-Of-Trade            TO Prn-Det-Trade-Value.
+           WRITE Print-Line FROM Trade-Detail-Line AFTER ADVANCING 1
+                                               LINE.
+           ADD 1 TO Lines-On-Page.
+
+       Print-Cust-Trade-Line.
+           MOVE Prev-Cust-Name      TO Prn-Cust-Name.
+           MOVE Prev-Cust-Id        TO Prn-Cust-Id.
+           MOVE Cust-Trade          TO Prn-Cust-Trade.
+           MOVE Cust-Qty-Sold       TO Prn-Qty-Sold.
+           MOVE Cust-Trade-Value    TO Prn-Trade-Value.
+           WRITE Print-Line FROM Cust-Trade-Line AFTER ADVANCING 1
+                                               LINE.
+           ADD 1 TO Lines-On-Page.
+
+           IF Customer-Rank-Count < 200
+               ADD 1 TO Customer-Rank-Count
+               MOVE Prev-Cust-Id   TO
+                               CRT-Customer-Id (Customer-Rank-Count)
+               MOVE Prev-Cust-Name TO
+                               CRT-Customer-Name (Customer-Rank-Count)
+               MOVE Cust-Trade-Value TO
+                               CRT-Trade-Value (Customer-Rank-Count)
+           ELSE
+               ADD 1 TO Customer-Ranks-Dropped
+           END-IF.
+
+           MOVE ZEROS TO Cust-Totals.
+
+       Write-Categorized-Record.
+           COMPUTE Value-Of-Trade ROUNDED =
+               OIL-COST (LF-Oil-Number) * LF-Units-Sold.
+
+           MOVE LF-Customer-Id   TO CR-Customer-Id.
+           MOVE LF-Oil-Id        TO CR-Oil-Id.
+           MOVE LF-Unit-Size     TO CR-Unit-Size.
+           MOVE LF-Units-Sold    TO CR-Units-Sold.
+           MOVE Value-Of-Trade   TO CR-Trade-Value.
+           WRITE Categorized-Rec.
+
+           ADD LF-Units-Sold TO Oil-Units-Sold (LF-Oil-Number).
+
+           MOVE LF-Customer-Id   TO Extract-Customer-Id.
+           MOVE LF-Customer-Name TO Extract-Customer-Name.
+           MOVE LF-Oil-Id        TO Extract-Oil-Id.
+           MOVE LF-Unit-Size     TO Extract-Unit-Size.
+           MOVE LF-Units-Sold    TO Extract-Units-Sold.
+           MOVE Value-Of-Trade   TO Extract-Trade-Value.
+           WRITE Extract-Line FROM Extract-Rec.
